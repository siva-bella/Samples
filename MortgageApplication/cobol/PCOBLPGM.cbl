@@ -3,10 +3,22 @@
         ENVIRONMENT DIVISION.                                           00030000
         INPUT-OUTPUT SECTION.                                           00040002
         FILE-CONTROL.                                                   00050002
-           SELECT EMP-FILE ASSIGN TO IFILE                              00060034
-           ORGANIZATION IS  SEQUENTIAL.                                 00070034
+           SELECT EMP-FILE ASSIGN TO DYNAMIC WS-EMP-FILENAME            00107050
+           ORGANIZATION IS  SEQUENTIAL.                                 00108050
            SELECT EMP-REPT ASSIGN TO SOUT                               00080034
            ORGANIZATION IS  SEQUENTIAL.                                 00090034
+           SELECT REJECT-FILE ASSIGN TO REJFILE                         00109050
+           ORGANIZATION IS  SEQUENTIAL.                                 00110050
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE                          00111050
+           ORGANIZATION IS  SEQUENTIAL                                  00112050
+           FILE STATUS IS WS-CKPT-STATUS.                               00113050
+           SELECT CKPT-TMP-FILE ASSIGN TO CKPTFTMP                      00111060
+           ORGANIZATION IS  SEQUENTIAL.                                 00112060
+           SELECT CSV-FILE ASSIGN TO CSVFILE                            00114050
+           ORGANIZATION IS  LINE SEQUENTIAL.                            00115050
+           SELECT SITE-LIST-FILE ASSIGN TO SITELIST                     00116050
+           ORGANIZATION IS  LINE SEQUENTIAL                             00117050
+           FILE STATUS IS WS-SITE-LIST-STATUS.                          00118050
         DATA DIVISION.                                                  00100000
         FILE SECTION.                                                   00110002
       *                                                                 00120002
@@ -22,41 +34,72 @@
                                                                         00220034
         01 EMP-REPT-REC   PIC X(80).                                    00230034
                                                                         00240034
+        FD REJECT-FILE                                                  00119050
+             RECORD CONTAINS 80   CHARACTERS                            00120050
+             DATA RECORD IS REJECT-REC.                                 00121050
+                                                                        00122050
+        01 REJECT-REC     PIC X(80).                                    00123050
+                                                                        00124050
+        FD CKPT-FILE                                                    00125050
+             RECORD CONTAINS 80   CHARACTERS                            00126050
+             DATA RECORD IS CKPT-REC.                                   00127050
+                                                                        00128050
+        01 CKPT-REC       PIC X(80).                                    00129050
+                                                                        00130050
+        FD CKPT-TMP-FILE                                                00130060
+             RECORD CONTAINS 80   CHARACTERS                            00130061
+             DATA RECORD IS CKPT-TMP-REC.                               00130062
+                                                                        00130063
+        01 CKPT-TMP-REC   PIC X(80).                                    00130064
+                                                                        00130065
+        FD CSV-FILE                                                     00131050
+             DATA RECORD IS CSV-REC.                                    00132050
+                                                                        00133050
+        01 CSV-REC        PIC X(100).                                   00134050
+                                                                        00135050
+        FD SITE-LIST-FILE                                               00136050
+             DATA RECORD IS SITE-LIST-REC.                              00137050
+                                                                        00138050
+        01 SITE-LIST-REC  PIC X(30).                                    00139050
+                                                                        00140050
         WORKING-STORAGE SECTION.                                        00250000
                                                                         00260003
         01  EMP-FILE-EOD  PIC X(02) VALUE  SPACES.                      00270006
-        01  EMP-RECS-CNT  PIC 9(02).
-      *  COPY RECSTRUC.                                                 00280003
+        01  EMP-RECS-CNT  PIC 9(07).                                    00141050
+        01  WS-MAX-EMP-RECS  PIC 9(07) VALUE 9999999.                   00142050
+           COPY "recstruc.cpy".                                         00143050
+        01  WS-PREV-DEPT  PIC X(10) VALUE SPACES.                       00144050
+        01  WS-DEPT-CNT   PIC 9(04) VALUE ZERO.                         00145050
+        01  WS-RUN-DATE.                                                00146050
+            05 WS-RUN-YYYY  PIC 9(04).                                  00147050
+            05 WS-RUN-MM    PIC 9(02).                                  00148050
+            05 WS-RUN-DD    PIC 9(02).                                  00149050
+        01  WS-RUN-DATE-TXT  PIC X(10) VALUE SPACES.                    00150050
+        01  WS-REJECT-FLAG       PIC X(01) VALUE 'N'.                   00151050
+        01  WS-REJECT-REASON-CD  PIC X(02) VALUE SPACES.                00152050
+        01  WS-REJECT-REASON-TXT PIC X(30) VALUE SPACES.                00153050
+        01  WS-CKPT-STATUS    PIC X(02) VALUE SPACES.                   00154050
+        01  WS-RESTART-MODE   PIC X(01) VALUE 'N'.                      00155050
+        01  WS-CKPT-INTERVAL  PIC 9(04) VALUE 1.                        00156050
+        01  WS-SINCE-CKPT     PIC 9(04) VALUE ZERO.                     00157050
+        01  WS-SITE-READ-CNT  PIC 9(07) VALUE ZERO.                     00158050
+        01  CKPT-INFO.                                                  00159050
+            05 CKPT-LAST-CNT       PIC 9(07).                           00160050
+            05 CKPT-SITE-READ-CNT  PIC 9(07).                           00161050
+            05 CKPT-LAST-DEPT      PIC X(10).                           00162050
+            05 CKPT-DEPT-CNT       PIC 9(04).                           00163050
+            05 CKPT-LAST-SITE-IDX  PIC 9(03).                           00164050
+        01  WS-CKPT-TMP-NAME  PIC X(30) VALUE 'CKPTFTMP'.               00164060
+        01  WS-CKPT-FINAL-NAME PIC X(30) VALUE 'CKPTFILE'.              00164061
+        01  WS-CKPT-RENAME-RC PIC 9(9) COMP-5 VALUE ZERO.               00164062
+        01  WS-EMP-FILENAME  PIC X(30) VALUE 'IFILE'.                   00165050
+        01  WS-SITE-LIST-STATUS PIC X(02) VALUE SPACES.                 00166050
+        01  WS-SITE-LIST-EOD PIC X(02) VALUE SPACES.                    00167050
+        01  WS-SITE-COUNT  PIC 9(03) VALUE 1.                           00168050
+        01  WS-SITE-IDX    PIC 9(03) VALUE 1.                           00169050
+        01  WS-SITE-FILES.                                              00170050
+            05 WS-SITE-FILENAME PIC X(30) OCCURS 20 TIMES.              00171050
       *                                                                 00290000
-        01 EMP-HEADER.                                                  00300035
-           05 EMP-NAME    PIC X(10) VALUE  'EMP NAME'.                  00310037
-           05 WS-D-1      PIC X(01) VALUE  '|'.                         00320029
-            05 DEPART-CD   PIC X(10) VALUE  'DEPARTMENT'.               00330037
-            05 WS-D-2      PIC X(01) VALUE  '|'.                        00340035
-            05 DESIG       PIC X(11) VALUE  'DESIGNATION'.              00350037
-            05 WS-D-5      PIC X(01) VALUE  '|'.                        00360029
-           05 PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.             00370040
-           05 WS-D-6      PIC X(01) VALUE  '|'.                         00380040
-           05 EXP         PIC X(10) VALUE  'EXPERIENCE'.                00390040
-           05 WS-D-7      PIC X(01) VALUE  '|'.                         00400040
-            05 WS-FILLER   PIC X(52) VALUE SPACES.                      00410040
-         01 EMP-DTL.                                                    00420039
-            05 D-EMP-NAME    PIC X(10) VALUE  'EMP NAME'.               00430039
-            05 WS-D-11     PIC X(01) VALUE  '|'.                        00440039
-            05 D-DEPART-CD   PIC X(10) VALUE  'DEPARTMENT'.             00450039
-            05 WS-D-22     PIC X(01) VALUE  '|'.                        00460039
-            05 D-DESIG       PIC X(11) VALUE  'DESIGNATION'.            00470039
-            05 WS-D-52     PIC X(01) VALUE  '|'.                        00480039
-            05 D-PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.          00490040
-            05 WS-D-62     PIC X(01) VALUE  '|'.                        00500040
-            05 D-EXP         PIC X(10) VALUE  'EXPERIENCE'.             00510040
-           05 WS-D-72     PIC X(01) VALUE  '|'.                         00520040
-            05 WS-FILLER1  PIC X(52) VALUE SPACES.                      00530040
-         01 EMP-TRL.                                                    00540022
-            05 TOTAL-READ PIC 9(02).                                    00550023
-            05 WS-SPACE  PIC X(01) VALUE SPACES.                        00560041
-            05 WS-A          PIC X(67).                                 00570022
-            05 FILLER        PIC X(097).                                00580041
       *                                                                 00590000
       ******************************************************************00600000
       *                                                                 00610002
@@ -67,46 +110,258 @@
         MAIN-PARA.                                                      00660003
       *    INITIALIZE EMP-REPT-REC.                                     00670033
       *                                                                 00680021
-
-           DISPLAY 'Today is MAY102019 THURSD Demo run-01'              00690028
-           OPEN INPUT EMP-FILE                                          00700034
-                OUTPUT EMP-REPT.                                        00710034
-           MOVE ZEROES TO EMP-RECS-CNT.                                 00720034
-                                                                        00730025
-                                                                        00740025
-           MOVE EMP-HEADER  TO  EMP-REPT-REC.                           00750035
-           WRITE EMP-REPT-REC.                                          00760035
-      *    DISPLAY 'EMP-REPT-REC' EMP-REPT-REC
-
-                                                                        00770033
-           READ EMP-FILE                                                00780039
-            AT END MOVE 'NO' TO EMP-FILE-EOD                            00790039
-           END-READ.                                                    00800039
-           PERFORM PROCESS-RECORDS                                      00810039
-             UNTIL EMP-FILE-EOD = 'NO' .                                00820039
+                                                                        00172050
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00173050
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY               00174050
+               DELIMITED BY SIZE INTO WS-RUN-DATE-TXT.                  00175050
+           PERFORM LOAD-SITE-LIST.                                      00176050
+           PERFORM CHECK-FOR-RESTART.                                   00177050
+           IF WS-RESTART-MODE = 'Y'                                     00178050
+               MOVE CKPT-LAST-CNT  TO EMP-RECS-CNT                      00179050
+               MOVE CKPT-DEPT-CNT  TO WS-DEPT-CNT                       00180050
+               MOVE CKPT-LAST-DEPT TO WS-PREV-DEPT                      00181050
+               MOVE CKPT-LAST-SITE-IDX TO WS-SITE-IDX                   00182050
+               OPEN EXTEND EMP-REPT                                     00183050
+               OPEN EXTEND REJECT-FILE                                  00184050
+               OPEN EXTEND CSV-FILE                                     00185050
+               MOVE WS-SITE-FILENAME(WS-SITE-IDX)                       00186050
+                 TO WS-EMP-FILENAME                                     00187050
+               OPEN INPUT EMP-FILE                                      00188050
+               PERFORM SKIP-TO-CHECKPOINT                               00189050
+           ELSE                                                         00190050
+               MOVE ZEROES TO EMP-RECS-CNT                              00191050
+               MOVE 1 TO WS-SITE-IDX                                    00192050
+               OPEN OUTPUT EMP-REPT                                     00193050
+               OPEN OUTPUT REJECT-FILE                                  00194050
+               OPEN OUTPUT CSV-FILE                                     00195050
+               MOVE EMP-HEADER  TO  EMP-REPT-REC                        00196050
+               WRITE EMP-REPT-REC                                       00197050
+               PERFORM WRITE-CSV-HEADER                                 00198050
+               MOVE WS-SITE-FILENAME(WS-SITE-IDX)                       00199050
+                 TO WS-EMP-FILENAME                                     00200050
+               MOVE ZERO TO WS-SITE-READ-CNT                            00201050
+               OPEN INPUT EMP-FILE                                      00202050
+               READ EMP-FILE                                            00203050
+                AT END MOVE 'NO' TO EMP-FILE-EOD                        00204050
+               END-READ                                                 00205050
+               IF EMP-FILE-EOD NOT = 'NO'                               00206050
+                   ADD 1 TO WS-SITE-READ-CNT                            00207050
+               END-IF                                                   00208050
+           END-IF.                                                      00209050
+           PERFORM PROCESS-ALL-SITES.                                   00210050
+           IF WS-DEPT-CNT > 0                                           00211050
+               PERFORM WRITE-DEPT-SUBTOTAL                              00212050
+           END-IF.                                                      00213050
            PERFORM PRINT-EMP-REPORT.                                    00830039
-           CLOSE EMP-FILE                                               00840039
-                 EMP-REPT.                                              00850039
+           PERFORM CLEAR-CHECKPOINT.                                    00214050
+           CLOSE EMP-REPT                                               00840039
+                 REJECT-FILE                                            00215050
+                 CSV-FILE.                                              00216050
            STOP RUN.                                                    00860003
+       LOAD-SITE-LIST.                                                  00217050
+           MOVE 1 TO WS-SITE-COUNT.                                     00218050
+           MOVE 'IFILE' TO WS-SITE-FILENAME(1).                         00219050
+           OPEN INPUT SITE-LIST-FILE.                                   00220050
+           IF WS-SITE-LIST-STATUS = '00'                                00221050
+               MOVE 0 TO WS-SITE-COUNT                                  00222050
+               MOVE SPACES TO WS-SITE-LIST-EOD                          00223050
+               PERFORM READ-SITE-LIST-RECORD                            00224060
+                   UNTIL WS-SITE-LIST-EOD = 'NO'                        00224061
+               CLOSE SITE-LIST-FILE                                     00241050
+               IF WS-SITE-COUNT = 0                                     00242050
+                   MOVE 1 TO WS-SITE-COUNT                              00243050
+                   MOVE 'IFILE' TO WS-SITE-FILENAME(1)                  00244050
+               END-IF                                                   00245050
+           END-IF.                                                      00246050
+       READ-SITE-LIST-RECORD.                                           00224062
+           READ SITE-LIST-FILE                                          00224063
+             AT END MOVE 'NO' TO WS-SITE-LIST-EOD                       00224064
+             NOT AT END                                                 00224065
+               IF SITE-LIST-REC NOT = SPACES                            00224066
+                   IF WS-SITE-COUNT < 20                                00224067
+                       ADD 1 TO WS-SITE-COUNT                           00224068
+                       MOVE SITE-LIST-REC                               00224069
+                         TO WS-SITE-FILENAME(WS-SITE-COUNT)             00224070
+                   ELSE                                                 00224071
+                       DISPLAY 'WARNING: SITE LIST TRUNCATED'           00224072
+                           ' AT 20 - DISCARDING '                       00224073
+                           SITE-LIST-REC                                00224074
+                   END-IF                                               00224075
+               END-IF                                                   00224076
+           END-READ.                                                    00224077
+       PROCESS-ALL-SITES.                                               00247050
+           PERFORM PROCESS-RECORDS UNTIL EMP-FILE-EOD = 'NO'.           00248050
+           CLOSE EMP-FILE.                                              00249050
+           PERFORM NEXT-SITE-STEP                                       00250060
+               UNTIL WS-SITE-IDX >= WS-SITE-COUNT.                      00250061
+       NEXT-SITE-STEP.                                                  00250062
+           IF WS-DEPT-CNT > 0                                           00251050
+               PERFORM WRITE-DEPT-SUBTOTAL                              00252050
+           END-IF.                                                      00253051
+           MOVE SPACES TO WS-PREV-DEPT.                                 00254051
+           ADD 1 TO WS-SITE-IDX.                                        00255051
+           MOVE WS-SITE-FILENAME(WS-SITE-IDX)                           00256050
+             TO WS-EMP-FILENAME.                                        00257051
+           MOVE SPACES TO EMP-FILE-EOD.                                 00258051
+           MOVE ZERO TO WS-SITE-READ-CNT.                               00259051
+           OPEN INPUT EMP-FILE.                                         00260051
+           READ EMP-FILE                                                00261050
+            AT END MOVE 'NO' TO EMP-FILE-EOD                            00262050
+           END-READ.                                                    00263051
+           IF EMP-FILE-EOD NOT = 'NO'                                   00264050
+               ADD 1 TO WS-SITE-READ-CNT                                00265050
+           END-IF.                                                      00266051
+           PERFORM PROCESS-RECORDS UNTIL EMP-FILE-EOD = 'NO'.           00267050
+           CLOSE EMP-FILE.                                              00268051
        PROCESS-RECORDS.                                                 00870039
                                                                         00880039
-
-
+                                                                        00270050
+                                                                        00271050
                                                                         00890039
            MOVE EMP-REC      TO  EMP-DTL .                              00900039
                                                                         00910039
-           MOVE EMP-DTL(1:34) TO  EMP-REPT-REC.                         00920040
-           WRITE EMP-REPT-REC.                                          00930039
-                                                                        00940039
-           INITIALIZE EMP-REPT-REC                                      00950039
-           ADD 1 TO EMP-RECS-CNT.                                       00960039
+           PERFORM VALIDATE-RECORD.                                     00272050
+           IF WS-REJECT-FLAG = 'Y'                                      00273050
+               PERFORM WRITE-REJECT-RECORD                              00274050
+           ELSE                                                         00275050
+               PERFORM CHECK-DEPT-BREAK                                 00276050
+               MOVE EMP-DTL       TO  EMP-REPT-REC                      00277050
+               WRITE EMP-REPT-REC                                       00278050
+               INITIALIZE EMP-REPT-REC                                  00279050
+               ADD 1 TO EMP-RECS-CNT                                    00280070
+                   ON SIZE ERROR                                        00281070
+                       DISPLAY 'WARNING: EMP-RECS-CNT AT MAX '          00282070
+                       WS-MAX-EMP-RECS ' - COUNT HELD, NOT WRAPPED'     00283070
+               END-ADD                                                  00284070
+               ADD 1 TO WS-DEPT-CNT                                     00285050
+               MOVE D-DEPART-CD TO WS-PREV-DEPT                         00286050
+               PERFORM WRITE-CSV-RECORD                                 00287050
+           END-IF.                                                      00288050
+           PERFORM SAVE-CHECKPOINT-IF-DUE.                              00289050
            READ EMP-FILE                                                00970039
             AT END MOVE 'NO' TO EMP-FILE-EOD                            00980039
            END-READ.                                                    00990039
+           IF EMP-FILE-EOD NOT = 'NO'                                   00290050
+               ADD 1 TO WS-SITE-READ-CNT                                00291050
+           END-IF.                                                      00292050
+       VALIDATE-RECORD.                                                 00293050
+           MOVE 'N' TO WS-REJECT-FLAG.                                  00294050
+           IF D-EMP-NAME = SPACES                                       00295050
+               MOVE 'Y'  TO WS-REJECT-FLAG                              00296050
+               MOVE '01' TO WS-REJECT-REASON-CD                         00297050
+               MOVE 'MISSING EMPLOYEE NAME' TO WS-REJECT-REASON-TXT     00298050
+           END-IF.                                                      00299050
+           IF WS-REJECT-FLAG = 'N' AND D-DEPART-CD = SPACES             00300050
+               MOVE 'Y'  TO WS-REJECT-FLAG                              00301050
+               MOVE '02' TO WS-REJECT-REASON-CD                         00302050
+               MOVE 'MISSING DEPARTMENT CODE' TO WS-REJECT-REASON-TXT   00303050
+           END-IF.                                                      00304050
+           IF WS-REJECT-FLAG = 'N' AND D-DESIG = SPACES                 00305050
+               MOVE 'Y'  TO WS-REJECT-FLAG                              00306050
+               MOVE '03' TO WS-REJECT-REASON-CD                         00307050
+               MOVE 'MISSING DESIGNATION' TO WS-REJECT-REASON-TXT       00308050
+           END-IF.                                                      00309050
+       WRITE-REJECT-RECORD.                                             00310050
+           INITIALIZE REJECT-REC                                        00311050
+                      EMP-REJ-REC.                                      00312050
+           MOVE D-EMP-NAME           TO REJ-EMP-NAME.                   00313050
+           MOVE D-DEPART-CD          TO REJ-DEPART-CD.                  00314050
+           MOVE D-DESIG              TO REJ-DESIG.                      00315050
+           MOVE WS-REJECT-REASON-CD  TO REJ-REASON-CD.                  00316050
+           MOVE WS-REJECT-REASON-TXT TO REJ-REASON-TXT.                 00317050
+           MOVE EMP-REJ-REC TO REJECT-REC.                              00318050
+           WRITE REJECT-REC.                                            00319050
+       WRITE-CSV-HEADER.                                                00320050
+           MOVE SPACES TO CSV-REC.                                      00321050
+           STRING 'EMP NAME,DEPARTMENT,DESIGNATION,PRIMARY '            00322050
+               'SKILL,EXPERIENCE'                                       00323050
+               DELIMITED BY SIZE INTO CSV-REC.                          00324050
+           WRITE CSV-REC.                                               00325050
+       WRITE-CSV-RECORD.                                                00326050
+           MOVE SPACES TO CSV-REC.                                      00327050
+           STRING FUNCTION TRIM(D-EMP-NAME) ','                         00328050
+               FUNCTION TRIM(D-DEPART-CD) ','                           00329050
+               FUNCTION TRIM(D-DESIG) ','                               00330050
+               FUNCTION TRIM(D-PSKILL) ','                              00331050
+               FUNCTION TRIM(D-EXP)                                     00332050
+               DELIMITED BY SIZE INTO CSV-REC.                          00333050
+           WRITE CSV-REC.                                               00334050
+       CHECK-DEPT-BREAK.                                                00335050
+           IF WS-PREV-DEPT NOT = SPACES                                 00336050
+              AND D-DEPART-CD NOT = WS-PREV-DEPT                        00337050
+               PERFORM WRITE-DEPT-SUBTOTAL                              00338050
+           END-IF.                                                      00339050
+       WRITE-DEPT-SUBTOTAL.                                             00340050
+           INITIALIZE EMP-REPT-REC                                      00341050
+                      EMP-DEPT-TRL.                                     00342050
+           MOVE WS-PREV-DEPT TO DEPT-TRL-CD.                            00343050
+           MOVE WS-DEPT-CNT  TO DEPT-TRL-CNT.                           00344050
+           MOVE 'RECORDS FOR DEPARTMENT' TO WS-DEPT-A.                  00345050
+           MOVE EMP-DEPT-TRL TO EMP-REPT-REC.                           00346050
+           WRITE EMP-REPT-REC.                                          00347050
+           MOVE ZERO TO WS-DEPT-CNT.                                    00348050
+       CHECK-FOR-RESTART.                                               00349050
+           MOVE 'N' TO WS-RESTART-MODE.                                 00350050
+           OPEN INPUT CKPT-FILE.                                        00351050
+           IF WS-CKPT-STATUS = '00'                                     00352050
+               READ CKPT-FILE                                           00353050
+                 AT END                                                 00354050
+                     MOVE 'N' TO WS-RESTART-MODE                        00355050
+                 NOT AT END                                             00356050
+                     MOVE 'Y' TO WS-RESTART-MODE                        00357050
+                     MOVE CKPT-REC TO CKPT-INFO                         00358050
+               END-READ                                                 00359050
+               CLOSE CKPT-FILE                                          00360050
+           END-IF.                                                      00361050
+       SKIP-TO-CHECKPOINT.                                              00362050
+           MOVE ZERO TO WS-SITE-READ-CNT.                               00363050
+           MOVE SPACES TO EMP-FILE-EOD.                                 00364050
+           PERFORM SKIP-RECORD-STEP                                     00365060
+               UNTIL WS-SITE-READ-CNT >= CKPT-SITE-READ-CNT             00365061
+                  OR EMP-FILE-EOD = 'NO'.                               00365062
+           IF EMP-FILE-EOD NOT = 'NO'                                   00374050
+               READ EMP-FILE                                            00375050
+                AT END MOVE 'NO' TO EMP-FILE-EOD                        00376050
+               END-READ                                                 00377050
+               IF EMP-FILE-EOD NOT = 'NO'                               00378050
+                   ADD 1 TO WS-SITE-READ-CNT                            00379050
+               END-IF                                                   00380050
+           END-IF.                                                      00381050
+       SKIP-RECORD-STEP.                                                00365063
+           READ EMP-FILE                                                00365064
+            AT END MOVE 'NO' TO EMP-FILE-EOD                            00365065
+           END-READ.                                                    00365066
+           IF EMP-FILE-EOD NOT = 'NO'                                   00365067
+               ADD 1 TO WS-SITE-READ-CNT                                00365068
+           END-IF.                                                      00365069
+       SAVE-CHECKPOINT-IF-DUE.                                          00382050
+           ADD 1 TO WS-SINCE-CKPT.                                      00383050
+           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL                         00384050
+               PERFORM WRITE-CHECKPOINT                                 00385050
+               MOVE ZERO TO WS-SINCE-CKPT                               00386050
+           END-IF.                                                      00387050
+       WRITE-CHECKPOINT.                                                00388050
+           MOVE EMP-RECS-CNT    TO CKPT-LAST-CNT.                       00389050
+           MOVE WS-SITE-READ-CNT TO CKPT-SITE-READ-CNT.                 00390050
+           MOVE WS-PREV-DEPT    TO CKPT-LAST-DEPT.                      00391050
+           MOVE WS-DEPT-CNT     TO CKPT-DEPT-CNT.                       00392050
+           MOVE WS-SITE-IDX     TO CKPT-LAST-SITE-IDX.                  00393050
+           OPEN OUTPUT CKPT-TMP-FILE.                                   00393061
+           MOVE CKPT-INFO TO CKPT-TMP-REC.                              00393062
+           WRITE CKPT-TMP-REC.                                          00393063
+           CLOSE CKPT-TMP-FILE.                                         00393064
+           CALL "CBL_RENAME_FILE" USING WS-CKPT-TMP-NAME                00393065
+               WS-CKPT-FINAL-NAME                                       00393066
+               RETURNING WS-CKPT-RENAME-RC                              00393067
+           END-CALL.                                                    00393068
+       CLEAR-CHECKPOINT.                                                00398050
+           OPEN OUTPUT CKPT-FILE.                                       00399050
+           CLOSE CKPT-FILE.                                             00400050
        PRINT-EMP-REPORT.                                                01000039
            INITIALIZE EMP-REPT-REC                                      01010039
                       EMP-TRL.                                          01020041
            MOVE EMP-RECS-CNT TO TOTAL-READ.                             01030039
-           MOVE 'RECORDS WERE READ' TO WS-A.                            01040039
+           STRING 'RUN DATE: ' WS-RUN-DATE-TXT '  RECORDS WERE READ'    00401050
+               DELIMITED BY SIZE INTO WS-A.                             00402050
            MOVE EMP-TRL      TO EMP-REPT-REC.                           01050039
            WRITE EMP-REPT-REC.                                          01060039
