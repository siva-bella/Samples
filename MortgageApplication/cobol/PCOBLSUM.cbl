@@ -0,0 +1,230 @@
+        IDENTIFICATION DIVISION.                                        00001050
+        PROGRAM-ID.    PCOBLSUM.                                        00002050
+        ENVIRONMENT DIVISION.                                           00003050
+        INPUT-OUTPUT SECTION.                                           00004050
+        FILE-CONTROL.                                                   00005050
+           SELECT EMP-FILE ASSIGN TO DYNAMIC WS-EMP-FILENAME            00006050
+           ORGANIZATION IS  SEQUENTIAL.                                 00007050
+           SELECT SUMMARY-RPT ASSIGN TO SUMOUT                          00008050
+           ORGANIZATION IS  SEQUENTIAL.                                 00009050
+           SELECT SITE-LIST-FILE ASSIGN TO SITELIST                     00010050
+           ORGANIZATION IS  LINE SEQUENTIAL                             00011050
+           FILE STATUS IS WS-SITE-LIST-STATUS.                          00012050
+        DATA DIVISION.                                                  00013050
+        FILE SECTION.                                                   00014050
+      *                                                                 00015050
+        FD EMP-FILE                                                     00016050
+             RECORD CONTAINS 80   CHARACTERS                            00017050
+             DATA RECORD IS EMP-REC.                                    00018050
+                                                                        00019050
+        01 EMP-REC        PIC X(80).                                    00020050
+      *                                                                 00021050
+        FD SUMMARY-RPT                                                  00022050
+             RECORD CONTAINS 80   CHARACTERS                            00023050
+             DATA RECORD IS SUMMARY-REC.                                00024050
+                                                                        00025050
+        01 SUMMARY-REC    PIC X(80).                                    00026050
+                                                                        00027050
+        FD SITE-LIST-FILE                                               00028050
+             DATA RECORD IS SITE-LIST-REC.                              00029050
+                                                                        00030050
+        01 SITE-LIST-REC  PIC X(30).                                    00031050
+                                                                        00032050
+        WORKING-STORAGE SECTION.                                        00033050
+                                                                        00034050
+        01  EMP-FILE-EOD  PIC X(02) VALUE  SPACES.                      00035050
+        01  WS-TOTAL-EMP  PIC 9(07) VALUE ZERO.                         00036050
+        01  WS-REJECT-FLAG  PIC X(01) VALUE 'N'.                        00037050
+        01  WS-EMP-FILENAME  PIC X(30) VALUE 'IFILE'.                   00038050
+        01  WS-SITE-LIST-STATUS PIC X(02) VALUE SPACES.                 00039050
+        01  WS-SITE-LIST-EOD PIC X(02) VALUE SPACES.                    00040050
+        01  WS-SITE-COUNT  PIC 9(03) VALUE 1.                           00041050
+        01  WS-SITE-IDX    PIC 9(03) VALUE 1.                           00042050
+        01  WS-SITE-FILES.                                              00043050
+            05 WS-SITE-FILENAME PIC X(30) OCCURS 20 TIMES.              00044050
+           COPY "recstruc.cpy".                                         00045050
+                                                                        00046050
+        01  WS-DESIG-USED  PIC 9(03) VALUE ZERO.                        00047050
+        01  WS-DESIG-MAX   PIC 9(03) VALUE 50.                          00048050
+        01  WS-DESIG-TABLE.                                             00049050
+            05 WS-DESIG-ENTRY OCCURS 50 TIMES INDEXED BY WS-DI.         00050050
+               10 WS-DESIG-VAL  PIC X(11) VALUE SPACES.                 00051050
+               10 WS-DESIG-CNT  PIC 9(05) VALUE ZERO.                   00052050
+                                                                        00053050
+        01  WS-PSKILL-USED  PIC 9(03) VALUE ZERO.                       00054050
+        01  WS-PSKILL-MAX   PIC 9(03) VALUE 100.                        00055050
+        01  WS-PSKILL-TABLE.                                            00056050
+            05 WS-PSKILL-ENTRY OCCURS 100 TIMES INDEXED BY WS-PI.       00057050
+               10 WS-PSKILL-VAL  PIC X(15) VALUE SPACES.                00058050
+               10 WS-PSKILL-CNT  PIC 9(05) VALUE ZERO.                  00059050
+                                                                        00060050
+        01  SUM-DESIG-HDR.                                              00061050
+            05 SUM-DSG-TXT  PIC X(30) VALUE 'HEADCOUNT BY DESIGNATION'. 00062050
+            05 FILLER       PIC X(50) VALUE SPACES.                     00063050
+                                                                        00064050
+        01  SUM-PSKILL-HDR.                                             00065050
+            05 SUM-SKL-TXT PIC X(30) VALUE 'HEADCOUNT BY PRIMARY SKILL'.00066050
+            05 FILLER       PIC X(50) VALUE SPACES.                     00067050
+                                                                        00068050
+        01  SUM-DETAIL-LINE.                                            00069050
+            05 SUM-LABEL    PIC X(20).                                  00070050
+            05 WS-SUM-SP    PIC X(01) VALUE SPACES.                     00071050
+            05 SUM-CNT      PIC 9(05).                                  00072050
+            05 FILLER       PIC X(54).                                  00073050
+                                                                        00074050
+        01  SUM-TOTAL-LINE.                                             00075050
+            05 SUM-TOTAL-LABEL  PIC X(25).                              00076050
+            05 SUM-TOTAL-CNT    PIC 9(07).                              00077050
+            05 FILLER           PIC X(48).                              00078050
+                                                                        00079050
+      ******************************************************************00080050
+      *                                                                 00081050
+      ******************************************************************00082050
+        PROCEDURE DIVISION.                                             00083050
+        MAIN-PARA.                                                      00084050
+           PERFORM LOAD-SITE-LIST.                                      00085050
+           MOVE 1 TO WS-SITE-IDX.                                       00086050
+           MOVE WS-SITE-FILENAME(WS-SITE-IDX) TO WS-EMP-FILENAME.       00087050
+           OPEN INPUT  EMP-FILE                                         00088050
+                OUTPUT SUMMARY-RPT.                                     00089050
+           READ EMP-FILE                                                00090050
+            AT END MOVE 'NO' TO EMP-FILE-EOD                            00091050
+           END-READ.                                                    00092050
+           PERFORM PROCESS-ALL-SITES.                                   00093050
+           PERFORM PRINT-SUMMARY-REPORT.                                00094050
+           CLOSE SUMMARY-RPT.                                           00095050
+           STOP RUN.                                                    00096050
+       LOAD-SITE-LIST.                                                  00097050
+           MOVE 1 TO WS-SITE-COUNT.                                     00098050
+           MOVE 'IFILE' TO WS-SITE-FILENAME(1).                         00099050
+           OPEN INPUT SITE-LIST-FILE.                                   00100050
+           IF WS-SITE-LIST-STATUS = '00'                                00101050
+               MOVE 0 TO WS-SITE-COUNT                                  00102050
+               MOVE SPACES TO WS-SITE-LIST-EOD                          00103050
+               PERFORM READ-SITE-LIST-RECORD                            00104050
+                   UNTIL WS-SITE-LIST-EOD = 'NO'                        00105050
+               CLOSE SITE-LIST-FILE                                     00106050
+               IF WS-SITE-COUNT = 0                                     00107050
+                   MOVE 1 TO WS-SITE-COUNT                              00108050
+                   MOVE 'IFILE' TO WS-SITE-FILENAME(1)                  00109050
+               END-IF                                                   00110050
+           END-IF.                                                      00111050
+       READ-SITE-LIST-RECORD.                                           00112050
+           READ SITE-LIST-FILE                                          00113050
+             AT END MOVE 'NO' TO WS-SITE-LIST-EOD                       00114050
+             NOT AT END                                                 00115050
+               IF SITE-LIST-REC NOT = SPACES                            00116050
+                   IF WS-SITE-COUNT < 20                                00117050
+                       ADD 1 TO WS-SITE-COUNT                           00118050
+                       MOVE SITE-LIST-REC                               00119050
+                         TO WS-SITE-FILENAME(WS-SITE-COUNT)             00120050
+                   ELSE                                                 00121050
+                       DISPLAY 'WARNING: SITE LIST TRUNCATED'           00122050
+                           ' AT 20 - DISCARDING '                       00123050
+                           SITE-LIST-REC                                00124050
+                   END-IF                                               00125050
+               END-IF                                                   00126050
+           END-READ.                                                    00127050
+       PROCESS-ALL-SITES.                                               00128050
+           PERFORM TALLY-RECORDS UNTIL EMP-FILE-EOD = 'NO'.             00129050
+           CLOSE EMP-FILE.                                              00130050
+           PERFORM NEXT-SITE-STEP                                       00131050
+               UNTIL WS-SITE-IDX >= WS-SITE-COUNT.                      00132050
+       NEXT-SITE-STEP.                                                  00133050
+           ADD 1 TO WS-SITE-IDX.                                        00134050
+           MOVE WS-SITE-FILENAME(WS-SITE-IDX) TO WS-EMP-FILENAME.       00135050
+           MOVE SPACES TO EMP-FILE-EOD.                                 00136050
+           OPEN INPUT EMP-FILE.                                         00137050
+           READ EMP-FILE                                                00138050
+            AT END MOVE 'NO' TO EMP-FILE-EOD                            00139050
+           END-READ.                                                    00140050
+           PERFORM TALLY-RECORDS UNTIL EMP-FILE-EOD = 'NO'.             00141050
+           CLOSE EMP-FILE.                                              00142050
+       TALLY-RECORDS.                                                   00143050
+           MOVE EMP-REC TO EMP-DTL.                                     00144050
+           PERFORM VALIDATE-RECORD.                                     00145050
+           IF WS-REJECT-FLAG = 'N'                                      00146050
+               IF D-DESIG NOT = SPACES                                  00147050
+                   PERFORM TALLY-DESIG                                  00148050
+               END-IF                                                   00149050
+               IF D-PSKILL NOT = SPACES                                 00150050
+                   PERFORM TALLY-PSKILL                                 00151050
+               END-IF                                                   00152050
+               ADD 1 TO WS-TOTAL-EMP                                    00153050
+           END-IF.                                                      00154050
+           READ EMP-FILE                                                00155050
+            AT END MOVE 'NO' TO EMP-FILE-EOD                            00156050
+           END-READ.                                                    00157050
+       VALIDATE-RECORD.                                                 00158050
+           MOVE 'N' TO WS-REJECT-FLAG.                                  00159050
+           IF D-EMP-NAME = SPACES                                       00160050
+               MOVE 'Y' TO WS-REJECT-FLAG                               00161050
+           END-IF.                                                      00162050
+           IF WS-REJECT-FLAG = 'N' AND D-DEPART-CD = SPACES             00163050
+               MOVE 'Y' TO WS-REJECT-FLAG                               00164050
+           END-IF.                                                      00165050
+           IF WS-REJECT-FLAG = 'N' AND D-DESIG = SPACES                 00166050
+               MOVE 'Y' TO WS-REJECT-FLAG                               00167050
+           END-IF.                                                      00168050
+       TALLY-DESIG.                                                     00169050
+           SET WS-DI TO 1.                                              00170050
+           SEARCH WS-DESIG-ENTRY                                        00171050
+               AT END                                                   00172050
+                   IF WS-DESIG-USED >= WS-DESIG-MAX                     00173050
+                       DISPLAY 'WARNING: DESIGNATION TABLE FULL - '     00174050
+                       'DISCARDING ' D-DESIG                            00175050
+                   ELSE                                                 00176050
+                       ADD 1 TO WS-DESIG-USED                           00177050
+                       SET WS-DI TO WS-DESIG-USED                       00178050
+                       MOVE D-DESIG TO WS-DESIG-VAL(WS-DI)              00179050
+                       ADD 1 TO WS-DESIG-CNT(WS-DI)                     00180050
+                   END-IF                                               00181050
+               WHEN WS-DESIG-VAL(WS-DI) = D-DESIG                       00182050
+                   ADD 1 TO WS-DESIG-CNT(WS-DI)                         00183050
+           END-SEARCH.                                                  00184050
+       TALLY-PSKILL.                                                    00185050
+           SET WS-PI TO 1.                                              00186050
+           SEARCH WS-PSKILL-ENTRY                                       00187050
+               AT END                                                   00188050
+                   IF WS-PSKILL-USED >= WS-PSKILL-MAX                   00189050
+                       DISPLAY 'WARNING: SKILL TABLE FULL - '           00190050
+                       'DISCARDING ' D-PSKILL                           00191050
+                   ELSE                                                 00192050
+                       ADD 1 TO WS-PSKILL-USED                          00193050
+                       SET WS-PI TO WS-PSKILL-USED                      00194050
+                       MOVE D-PSKILL TO WS-PSKILL-VAL(WS-PI)            00195050
+                       ADD 1 TO WS-PSKILL-CNT(WS-PI)                    00196050
+                   END-IF                                               00197050
+               WHEN WS-PSKILL-VAL(WS-PI) = D-PSKILL                     00198050
+                   ADD 1 TO WS-PSKILL-CNT(WS-PI)                        00199050
+           END-SEARCH.                                                  00200050
+       PRINT-SUMMARY-REPORT.                                            00201050
+           MOVE SUM-DESIG-HDR TO SUMMARY-REC.                           00202050
+           WRITE SUMMARY-REC.                                           00203050
+           SET WS-DI TO 1.                                              00204050
+           PERFORM PRINT-DESIG-LINES                                    00205050
+             UNTIL WS-DI > WS-DESIG-USED.                               00206050
+           MOVE SUM-PSKILL-HDR TO SUMMARY-REC.                          00207050
+           WRITE SUMMARY-REC.                                           00208050
+           SET WS-PI TO 1.                                              00209050
+           PERFORM PRINT-PSKILL-LINES                                   00210050
+             UNTIL WS-PI > WS-PSKILL-USED.                              00211050
+           MOVE SPACES TO SUM-TOTAL-LINE.                               00212050
+           MOVE 'TOTAL EMPLOYEES COUNTED:' TO SUM-TOTAL-LABEL.          00213050
+           MOVE WS-TOTAL-EMP TO SUM-TOTAL-CNT.                          00214050
+           MOVE SUM-TOTAL-LINE TO SUMMARY-REC.                          00215050
+           WRITE SUMMARY-REC.                                           00216050
+       PRINT-DESIG-LINES.                                               00217050
+           MOVE SPACES            TO SUM-DETAIL-LINE.                   00218050
+           MOVE WS-DESIG-VAL(WS-DI) TO SUM-LABEL.                       00219050
+           MOVE WS-DESIG-CNT(WS-DI) TO SUM-CNT.                         00220050
+           MOVE SUM-DETAIL-LINE    TO SUMMARY-REC.                      00221050
+           WRITE SUMMARY-REC.                                           00222050
+           SET WS-DI UP BY 1.                                           00223050
+       PRINT-PSKILL-LINES.                                              00224050
+           MOVE SPACES             TO SUM-DETAIL-LINE.                  00225050
+           MOVE WS-PSKILL-VAL(WS-PI) TO SUM-LABEL.                      00226050
+           MOVE WS-PSKILL-CNT(WS-PI) TO SUM-CNT.                        00227050
+           MOVE SUM-DETAIL-LINE     TO SUMMARY-REC.                     00228050
+           WRITE SUMMARY-REC.                                           00229050
+           SET WS-PI UP BY 1.                                           00230050
