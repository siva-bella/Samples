@@ -5,10 +5,10 @@
            05 WS-D-2      PIC X(01) VALUE  '|'.                         00340035
            05 DESIG       PIC X(11) VALUE  'DESIGNATION'.               00350037
            05 WS-D-5      PIC X(01) VALUE  '|'.                         00360029
-      *    05 PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.             00370040
-      *    05 WS-D-6      PIC X(01) VALUE  '|'.                         00380040
-      *    05 EXP         PIC X(10) VALUE  'EXPERIENCE'.                00390040
-      *    05 WS-D-7      PIC X(01) VALUE  '|'.                         00400040
+           05 PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.             00370040
+           05 WS-D-6      PIC X(01) VALUE  '|'.                         00380040
+           05 EXP         PIC X(10) VALUE  'EXPERIENCE'.                00390040
+           05 WS-D-7      PIC X(01) VALUE  '|'.                         00400040
            05 WS-FILLER   PIC X(52) VALUE SPACES.                       00410040
         01 EMP-DTL.                                                     00420039
            05 D-EMP-NAME    PIC X(10) VALUE  'EMP NAME'.                00430039
@@ -17,14 +17,32 @@
            05 WS-D-22     PIC X(01) VALUE  '|'.                         00460039
            05 D-DESIG       PIC X(11) VALUE  'DESIGNATION'.             00470039
            05 WS-D-52     PIC X(01) VALUE  '|'.                         00480039
-      *    05 D-PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.           00490040
-      *    05 WS-D-62     PIC X(01) VALUE  '|'.                         00500040
-      *    05 D-EXP         PIC X(10) VALUE  'EXPERIENCE'.              00510040
-      *    05 WS-D-72     PIC X(01) VALUE  '|'.                         00520040
+           05 D-PSKILL      PIC X(15) VALUE  'PRIMARY SKILL'.           00490040
+           05 WS-D-62     PIC X(01) VALUE  '|'.                         00500040
+           05 D-EXP         PIC X(10) VALUE  'EXPERIENCE'.              00510040
+           05 WS-D-72     PIC X(01) VALUE  '|'.                         00520040
            05 WS-FILLER1  PIC X(52) VALUE SPACES.                       00530040
         01 EMP-TRL.                                                     00540022
-           05 TOTAL-READ PIC 9(02).                                     00550023
+           05 TOTAL-READ PIC 9(07).                                     00550023
            05 WS-SPACE  PIC X(01) VALUE SPACES.                         00560041
            05 WS-A          PIC X(67).                                  00570022
-           05 FILLER        PIC X(097).                                 00580041
-      *                                                                 00590000
\ No newline at end of file
+           05 FILLER        PIC X(097) VALUE SPACES.                    00580041
+      *                                                                 00590000
+        01 EMP-DEPT-TRL.                                                00060042
+           05 DEPT-TRL-CD    PIC X(10).                                 00061042
+           05 WS-DEPT-SP1    PIC X(01) VALUE SPACES.                    00062042
+           05 DEPT-TRL-CNT   PIC 9(04).                                 00063042
+           05 WS-DEPT-SP2    PIC X(01) VALUE SPACES.                    00064042
+           05 WS-DEPT-A      PIC X(30).                                 00065042
+           05 FILLER         PIC X(33) VALUE SPACES.                    00066042
+        01 EMP-REJ-REC.                                                 00067042
+           05 REJ-EMP-NAME    PIC X(10).                                00068042
+           05 WS-REJ-SP1      PIC X(01) VALUE SPACES.                   00069042
+           05 REJ-DEPART-CD   PIC X(10).                                00070042
+           05 WS-REJ-SP2      PIC X(01) VALUE SPACES.                   00071042
+           05 REJ-DESIG       PIC X(11).                                00072042
+           05 WS-REJ-SP3      PIC X(01) VALUE SPACES.                   00073042
+           05 REJ-REASON-CD   PIC X(02).                                00074042
+           05 WS-REJ-SP4      PIC X(01) VALUE SPACES.                   00075042
+           05 REJ-REASON-TXT  PIC X(30).                                00076042
+           05 FILLER          PIC X(13) VALUE SPACES.                   00077042
